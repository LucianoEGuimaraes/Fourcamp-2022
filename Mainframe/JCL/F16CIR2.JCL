@@ -0,0 +1,24 @@
+//F16CIR2 JOB (F16CI),'EXTRATO FOLHA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXTRACAO NOTURNA DO ARQUIVO FUNC PARA A INTERFACE DE FOLHA    *
+//* DE PAGAMENTO. REINICIAVEL: SE O STEP TERMINAR ANORMALMENTE,   *
+//* UMA NOVA SUBMISSAO RETOMA A PARTIR DA ULTIMA CHAVE GRAVADA    *
+//* NO ARQUIVO DE CHECKPOINT (CKPT), SEM DUPLICAR REGISTROS JA    *
+//* EXTRAIDOS NO ARQUIVO EXTRATO.                                 *
+//* CKPT E UM CLUSTER VSAM RRDS (NUMBERED), DEFINIDO UMA UNICA    *
+//* VEZ VIA IDCAMS -- DA MESMA FORMA QUE O KSDS DO FUNC -- E SO   *
+//* REFERENCIADO AQUI COM DISP=SHR:                               *
+//*   DEFINE CLUSTER (NAME(F16CI.PROD.FOLHA.CKPT)    -            *
+//*          NUMBERED RECORDSIZE(13 13)              -            *
+//*          RECORDS(1 1) REUSE)                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=F16CIR2
+//STEPLIB  DD   DSN=F16CI.PROD.LOADLIB,DISP=SHR
+//FUNC     DD   DSN=F16CI.PROD.FUNC,DISP=SHR
+//EXTRATO  DD   DSN=F16CI.PROD.FOLHA.EXTRATO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=99)
+//CKPT     DD   DSN=F16CI.PROD.FOLHA.CKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
