@@ -0,0 +1,13 @@
+//F16CIR1 JOB (F16CI),'RELATORIO SALARIOS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RELATORIO DE SALARIOS DO ARQUIVO FUNC, AGRUPADO POR SETOR,    *
+//* COM SUBTOTAL POR SETOR E TOTAL GERAL DA FOLHA DE PAGAMENTO.   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=F16CIR1
+//STEPLIB  DD   DSN=F16CI.PROD.LOADLIB,DISP=SHR
+//FUNC     DD   DSN=F16CI.PROD.FUNC,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK2  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RELAT    DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
