@@ -0,0 +1,18 @@
+//F16CIR3 JOB (F16CI),'REAJUSTE SALARIO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REAJUSTE PERCENTUAL DE SALARIO NO ARQUIVO FUNC, GERAL OU      *
+//* POR SETOR, CONFORME OS CARTOES DE PARAMETRO DO DD PARM.       *
+//* UM CARTAO COM SETOR EM BRANCO DEFINE O PERCENTUAL APLICADO    *
+//* AOS SETORES QUE NAO TIVEREM CARTAO PROPRIO.                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=F16CIR3
+//STEPLIB  DD   DSN=F16CI.PROD.LOADLIB,DISP=SHR
+//FUNC     DD   DSN=F16CI.PROD.FUNC,DISP=SHR
+//PARM     DD   *
+    01250
+ADM 01000
+TI  02000
+/*
+//RELAT    DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
