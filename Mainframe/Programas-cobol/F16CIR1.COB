@@ -0,0 +1,322 @@
+      *====================================================             00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *====================================================             00000030
+       PROGRAM-ID. F16CIR1.                                             00000040
+                                                                        00000050
+      *====================================================*            00000060
+      *   AUTOR....:LUCIANO GUIMARAES                      *            00000070
+      *   ANALISTA.:IVAN SANCHES                           *            00000080
+      *   DATA ....:08/08/2026                             *            00000090
+      *----------------------------------------------------*            00000100
+      *   OBJETIVO:LER O ARQUIVO FUNC SEQUENCIALMENTE,     *            00000110
+      *            ORDENAR POR SETOR E EMITIR UM RELATORIO *            00000120
+      *            DE SALARIOS COM SUBTOTAL POR SETOR E    *            00000130
+      *            TOTAL GERAL.                            *            00000140
+      *----------------------------------------------------*            00000150
+      *   BASE DE DADOS:                                   *            00000160
+      *   TABELA.VSAM                                      *            00000170
+      *    ------              I/O        INCLUDE/BOOK     *            00000180
+      *   FUNC       CADASTRO FUNCIONARIOS   I   F16CID1   *            00000190
+      *====================================================*            00000200
+      *====================================================             00000210
+       ENVIRONMENT                               DIVISION.              00000220
+      *====================================================             00000230
+       CONFIGURATION                              SECTION.              00000240
+                                                                        00000250
+       SPECIAL-NAMES.                                                   00000260
+           DECIMAL-POINT IS COMMA.                                      00000270
+                                                                        00000280
+       INPUT-OUTPUT                               SECTION.              00000290
+       FILE-CONTROL.                                                    00000300
+           SELECT FUNC-FILE ASSIGN TO FUNC                              00000310
+               ORGANIZATION IS INDEXED                                  00000320
+               ACCESS MODE IS SEQUENTIAL                                00000330
+               RECORD KEY IS WRK-CHAVE                                  00000335
+               FILE STATUS IS WRK-FUNC-STATUS.                          00000340
+                                                                        00000350
+           SELECT SORT-FILE ASSIGN TO SORTWK1.                          00000360
+                                                                        00000370
+           SELECT RELATORIO ASSIGN TO RELAT                             00000380
+               ORGANIZATION IS SEQUENTIAL.                              00000390
+                                                                        00000400
+      *====================================================             00000410
+       DATA                                      DIVISION.              00000420
+      *====================================================             00000430
+       FILE                                      SECTION.               00000440
+      *----------------------------------------------------             00000450
+       FD  FUNC-FILE                                                    00000460
+           RECORDING MODE IS F.                                         00000470
+                                                                        00000480
+           COPY F16CID1.                                                00000490
+                                                                        00000500
+       SD  SORT-FILE.                                                   00000510
+       01 SRT-REC.                                                      00000520
+          05 SRT-SETOR        PIC X(04).                                00000530
+          05 SRT-CHAVE        PIC X(05).                                00000540
+          05 SRT-NOME         PIC X(30).                                00000550
+          05 SRT-SALARIO      PIC X(10).                                00000560
+                                                                        00000570
+       FD  RELATORIO                                                    00000580
+           RECORDING MODE IS F.                                         00000590
+       01 REL-LINHA            PIC X(132).                              00000600
+                                                                        00000610
+      *----------------------------------------------------             00000620
+       WORKING-STORAGE                           SECTION.               00000630
+      *----------------------------------------------------             00000640
+       77 WRK-FUNC-STATUS      PIC X(02) VALUE '00'.                    00000645
+
+       77 WRK-EOF-FUNC         PIC X(01) VALUE 'N'.                     00000650
+          88 FIM-FUNC                    VALUE 'S'.                     00000660
+       77 WRK-EOF-SORT         PIC X(01) VALUE 'N'.                     00000670
+          88 FIM-SORT                    VALUE 'S'.                     00000680
+                                                                        00000690
+       77 WRK-SETOR-ANTERIOR   PIC X(04) VALUE SPACES.                  00000700
+       77 WRK-SALARIO-NUM      PIC 9(10) VALUE ZEROES.                  00000710
+       77 WRK-SUBTOTAL         PIC 9(12) VALUE ZEROES.                  00000720
+       77 WRK-TOTAL-GERAL      PIC 9(12) VALUE ZEROES.                  00000730
+       77 WRK-QTDE-SETOR       PIC 9(05) VALUE ZEROES.                  00000740
+       77 WRK-QTDE-GERAL       PIC 9(05) VALUE ZEROES.                  00000750
+       77 WRK-QTDE-EXCECAO     PIC 9(05) VALUE ZEROES.                  00000760
+                                                                        00000770
+       01 WRK-LINHA-DETALHE.                                            00000780
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000790
+          05 WRK-DET-CHAVE         PIC X(05).                           00000800
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000810
+          05 WRK-DET-NOME          PIC X(30).                           00000820
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000830
+          05 WRK-DET-SETOR         PIC X(04).                           00000840
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000850
+          05 WRK-DET-SALARIO       PIC Z.ZZZ.ZZZ.ZZ9.                   00000860
+          05 FILLER            PIC X(68) VALUE SPACES.                  00000870
+                                                                        00000880
+       01 WRK-LINHA-SUBTOTAL.                                           00000890
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000900
+          05 FILLER            PIC X(20) VALUE 'SUBTOTAL DO SETOR '.    00000910
+          05 WRK-SUB-SETOR         PIC X(04).                           00000920
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000930
+          05 WRK-SUB-SALARIO       PIC ZZZ.ZZZ.ZZZ.ZZ9.                 00000940
+          05 FILLER            PIC X(87) VALUE SPACES.                  00000950
+                                                                        00000960
+       01 WRK-LINHA-TOTAL.                                              00000970
+          05 FILLER            PIC X(03) VALUE SPACES.                  00000980
+          05 FILLER            PIC X(20) VALUE 'TOTAL GERAL FOLHA  '.   00000990
+          05 FILLER            PIC X(04) VALUE SPACES.                  00001000
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001010
+          05 WRK-TOT-SALARIO       PIC ZZZ.ZZZ.ZZZ.ZZ9.                 00001020
+          05 FILLER            PIC X(87) VALUE SPACES.                  00001030
+                                                                        00001040
+       01 WRK-LINHA-EXCECAO.                                            00001050
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001060
+          05 WRK-EXC-CHAVE         PIC X(05).                           00001070
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001080
+          05 WRK-EXC-NOME          PIC X(30).                           00001090
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001100
+          05 WRK-EXC-MSG           PIC X(57) VALUE                      00001110
+            '*** SALARIO INVALIDO - REGISTRO EXCLUIDO DO RELATORIO ***'.00001120
+          05 FILLER            PIC X(31) VALUE SPACES.                  00001130
+                                                                        00001140
+       01 WRK-LINHA-CABECALHO.                                          00001150
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001160
+          05 FILLER            PIC X(05) VALUE 'ID'.                    00001170
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001180
+          05 FILLER            PIC X(30) VALUE 'NOME'.                  00001190
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001200
+          05 FILLER            PIC X(04) VALUE 'STR'.                   00001210
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001220
+          05 FILLER            PIC X(13) VALUE 'SALARIO'.               00001230
+          05 FILLER            PIC X(68) VALUE SPACES.                  00001240
+                                                                        00001250
+      *====================================================             00001260
+       PROCEDURE                                 DIVISION.              00001270
+      *====================================================             00001280
+      *****************************************************             00001290
+      *          R O T I N A   P R I N C I P A L          *             00001300
+      *****************************************************             00001310
+      *----------------------------------------------------             00001320
+       0000-PRINCIPAL                            SECTION.               00001330
+      *----------------------------------------------------             00001340
+            PERFORM 1000-INICIALIZAR.                                   00001350
+                                                                        00001360
+            SORT SORT-FILE                                              00001370
+               ON ASCENDING KEY SRT-SETOR SRT-CHAVE                     00001380
+               INPUT PROCEDURE IS 1100-CARREGAR                         00001390
+               OUTPUT PROCEDURE IS 2000-IMPRIMIR.                       00001400
+                                                                        00001410
+            PERFORM 9000-FINALIZAR.                                     00001420
+                                                                        00001430
+            STOP RUN.                                                   00001440
+      *----------------------------------------------------             00001450
+       0000-99-FIM.                                EXIT.                00001460
+      *----------------------------------------------------             00001470
+      *****************************************************             00001480
+      *             I N I C I A L I Z A R                 *             00001490
+      *****************************************************             00001500
+      *----------------------------------------------------             00001510
+       1000-INICIALIZAR                           SECTION.              00001520
+      *----------------------------------------------------             00001530
+            OPEN OUTPUT RELATORIO.                                      00001540
+                                                                        00001550
+            MOVE SPACES TO REL-LINHA.                                   00001560
+            MOVE WRK-LINHA-CABECALHO TO REL-LINHA.                      00001570
+            WRITE REL-LINHA.                                            00001580
+      *----------------------------------------------------             00001590
+       1000-99-FIM.                                EXIT.                00001600
+      *----------------------------------------------------             00001610
+      *****************************************************             00001620
+      *     C A R R E G A R   A R Q U I V O   F U N C      *            00001630
+      *****************************************************             00001640
+      *----------------------------------------------------             00001650
+       1100-CARREGAR                              SECTION.              00001660
+      *----------------------------------------------------             00001670
+            OPEN INPUT FUNC-FILE.                                       00001680
+            IF WRK-FUNC-STATUS NOT EQUAL '00'                           00001682
+               DISPLAY 'F16CIR1 - ERRO AO ABRIR FUNC FILE STATUS '      00001684
+                  WRK-FUNC-STATUS                                       00001685
+               MOVE 16 TO RETURN-CODE                                   00001686
+               MOVE 'S' TO WRK-EOF-FUNC                                 00001687
+            END-IF.                                                     00001688
+                                                                        00001689
+            PERFORM UNTIL FIM-FUNC                                      00001700
+               READ FUNC-FILE                                           00001710
+                  AT END                                                00001720
+                     MOVE 'S' TO WRK-EOF-FUNC                           00001730
+                  NOT AT END                                            00001740
+                     IF WRK-FUNC-STATUS NOT EQUAL '00'                  00001741
+                        DISPLAY 'F16CIR1 - ERRO DE LEITURA EM FUNC '    00001742
+                           'FILE STATUS ' WRK-FUNC-STATUS               00001743
+                        MOVE 'S' TO WRK-EOF-FUNC                        00001744
+                        MOVE 16 TO RETURN-CODE                          00001745
+                     ELSE                                               00001746
+                     IF WRK-SITUACAO EQUAL 'A'                          00001750
+                        IF WRK-SALARIO IS NUMERIC                       00001760
+                           MOVE WRK-SETOR   TO SRT-SETOR                00001770
+                           MOVE WRK-CHAVE   TO SRT-CHAVE                00001780
+                           MOVE WRK-NOME    TO SRT-NOME                 00001790
+                           MOVE WRK-SALARIO TO SRT-SALARIO              00001800
+                           RELEASE SRT-REC                              00001810
+                        ELSE                                            00001820
+                           ADD 1 TO WRK-QTDE-EXCECAO                    00001830
+                           PERFORM 1200-IMPRIMIR-EXCECAO                00001840
+                        END-IF                                          00001850
+                     END-IF                                             00001860
+                     END-IF                                             00001861
+               END-READ                                                 00001870
+            END-PERFORM.                                                00001880
+                                                                        00001890
+            CLOSE FUNC-FILE.                                            00001900
+      *----------------------------------------------------             00001910
+       1100-99-FIM.                                EXIT.                00001920
+      *----------------------------------------------------             00001930
+      *****************************************************             00001940
+      *  I M P R I M I R   E X C E C A O   D E   S A L A R I O          00001950
+      *****************************************************             00001960
+      *----------------------------------------------------             00001970
+       1200-IMPRIMIR-EXCECAO                       SECTION.             00001980
+      *----------------------------------------------------             00001990
+            MOVE WRK-CHAVE        TO WRK-EXC-CHAVE.                     00002000
+            MOVE WRK-NOME         TO WRK-EXC-NOME.                      00002010
+                                                                        00002020
+            MOVE WRK-LINHA-EXCECAO TO REL-LINHA.                        00002030
+            WRITE REL-LINHA.                                            00002040
+      *----------------------------------------------------             00002050
+       1200-99-FIM.                                EXIT.                00002060
+      *----------------------------------------------------             00002070
+      *****************************************************             00002080
+      *     I M P R I M I R   R E L A T O R I O           *             00002090
+      *****************************************************             00002100
+      *----------------------------------------------------             00002110
+       2000-IMPRIMIR                              SECTION.              00002120
+      *----------------------------------------------------             00002130
+            RETURN SORT-FILE                                            00002140
+               AT END                                                   00002150
+                  MOVE 'S' TO WRK-EOF-SORT                              00002160
+            END-RETURN.                                                 00002170
+                                                                        00002180
+            PERFORM UNTIL FIM-SORT                                      00002190
+               IF SRT-SETOR NOT EQUAL WRK-SETOR-ANTERIOR                00002200
+                  AND WRK-SETOR-ANTERIOR NOT EQUAL SPACES               00002210
+                  PERFORM 2100-IMPRIMIR-SUBTOTAL                        00002220
+               END-IF                                                   00002230
+                                                                        00002240
+               MOVE SRT-SETOR TO WRK-SETOR-ANTERIOR                     00002250
+               PERFORM 2200-IMPRIMIR-DETALHE                            00002260
+                                                                        00002270
+               MOVE SRT-SALARIO TO WRK-SALARIO-NUM                      00002280
+               ADD WRK-SALARIO-NUM TO WRK-SUBTOTAL                      00002290
+               ADD WRK-SALARIO-NUM TO WRK-TOTAL-GERAL                   00002300
+               ADD 1 TO WRK-QTDE-SETOR                                  00002310
+               ADD 1 TO WRK-QTDE-GERAL                                  00002320
+                                                                        00002330
+               RETURN SORT-FILE                                         00002340
+                  AT END                                                00002350
+                     MOVE 'S' TO WRK-EOF-SORT                           00002360
+               END-RETURN                                               00002370
+            END-PERFORM.                                                00002380
+                                                                        00002390
+            IF WRK-QTDE-GERAL GREATER THAN ZEROES                       00002400
+               PERFORM 2100-IMPRIMIR-SUBTOTAL                           00002410
+            END-IF.                                                     00002420
+                                                                        00002430
+            PERFORM 2300-IMPRIMIR-TOTAL-GERAL.                          00002440
+      *----------------------------------------------------             00002450
+       2000-99-FIM.                                EXIT.                00002460
+      *----------------------------------------------------             00002470
+      *****************************************************             00002480
+      *            I M P R I M I R   D E T A L H E        *             00002490
+      *****************************************************             00002500
+      *----------------------------------------------------             00002510
+       2200-IMPRIMIR-DETALHE                       SECTION.             00002520
+      *----------------------------------------------------             00002530
+            MOVE SPACES           TO WRK-LINHA-DETALHE.                 00002540
+            MOVE SRT-CHAVE        TO WRK-DET-CHAVE.                     00002550
+            MOVE SRT-NOME         TO WRK-DET-NOME.                      00002560
+            MOVE SRT-SETOR        TO WRK-DET-SETOR.                     00002570
+            MOVE SRT-SALARIO      TO WRK-DET-SALARIO.                   00002580
+                                                                        00002590
+            MOVE WRK-LINHA-DETALHE TO REL-LINHA.                        00002600
+            WRITE REL-LINHA.                                            00002610
+      *----------------------------------------------------             00002620
+       2200-99-FIM.                                EXIT.                00002630
+      *----------------------------------------------------             00002640
+      *****************************************************             00002650
+      *          I M P R I M I R   S U B T O T A L        *             00002660
+      *****************************************************             00002670
+      *----------------------------------------------------             00002680
+       2100-IMPRIMIR-SUBTOTAL                      SECTION.             00002690
+      *----------------------------------------------------             00002700
+            MOVE SPACES             TO WRK-LINHA-SUBTOTAL.              00002710
+            MOVE WRK-SETOR-ANTERIOR TO WRK-SUB-SETOR.                   00002720
+            MOVE WRK-SUBTOTAL       TO WRK-SUB-SALARIO.                 00002730
+                                                                        00002740
+            MOVE WRK-LINHA-SUBTOTAL TO REL-LINHA.                       00002750
+            WRITE REL-LINHA.                                            00002760
+                                                                        00002770
+            MOVE ZEROES TO WRK-SUBTOTAL.                                00002780
+            MOVE ZEROES TO WRK-QTDE-SETOR.                              00002790
+      *----------------------------------------------------             00002800
+       2100-99-FIM.                                EXIT.                00002810
+      *----------------------------------------------------             00002820
+      *****************************************************             00002830
+      *       I M P R I M I R   T O T A L   G E R A L     *             00002840
+      *****************************************************             00002850
+      *----------------------------------------------------             00002860
+       2300-IMPRIMIR-TOTAL-GERAL                   SECTION.             00002870
+      *----------------------------------------------------             00002880
+            MOVE SPACES           TO WRK-LINHA-TOTAL.                   00002890
+            MOVE WRK-TOTAL-GERAL  TO WRK-TOT-SALARIO.                   00002900
+                                                                        00002910
+            MOVE WRK-LINHA-TOTAL TO REL-LINHA.                          00002920
+            WRITE REL-LINHA.                                            00002930
+      *----------------------------------------------------             00002940
+       2300-99-FIM.                                EXIT.                00002950
+      *----------------------------------------------------             00002960
+      *****************************************************             00002970
+      *             F I N A L I Z A R                     *             00002980
+      *****************************************************             00002990
+      *----------------------------------------------------             00003000
+       9000-FINALIZAR                              SECTION.             00003010
+      *----------------------------------------------------             00003020
+            CLOSE RELATORIO.                                            00003030
+      *----------------------------------------------------             00003040
+       9000-99-FIM.                                EXIT.                00003050
+      *----------------------------------------------------             00003060
