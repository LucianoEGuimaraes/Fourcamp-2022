@@ -11,6 +11,11 @@
       *   OBJETIVO:FAZER A LEITURA DE UM MAPA BMS E RETOR  *            00063414
       *            NAR DADOS ESCOLHIDOS PELO USUARIO       *            00063514
       *                                                    *            00063810
+      *----------------------------------------------------*            00066509
+      *   BASE DE DADOS:                                   *            00069208
+      *   TABELA.VSAM                                      *            00071907
+      *    ------              I/O        INCLUDE/BOOK     *            00074606
+      *   FUNC       CADASTRO FUNCIONARIOS   I   F16CID1   *            00077305
       *====================================================*            00080009
        ENVIRONMENT                               DIVISION.              00100010
       *====================================================             00112010
@@ -20,6 +25,11 @@
       *----------------------------------------------------             00138101
                                                                         00138214
             COPY F16CIM1.                                               00138614
+                                                                        00138911
+                                                                        00139208
+            COPY F16CID1.                                               00139505
+                                                                        00139802
+       77 WRK-RESP            PIC S9(04) COMP.                          00140099
                                                                         00140401
       *====================================================             00153000
        PROCEDURE                                 DIVISION.              00154000
@@ -40,28 +50,7 @@
                INTO(MAPA01I)                                            00160015
             END-EXEC.                                                   00170015
                                                                         00180015
-            EVALUATE IDI                                                00190015
-              WHEN '00001'                                              00191015
-                MOVE 'SILVIO SANTOS'           TO NOMEO                 00200015
-                MOVE 'DPTI'                    TO SETORO                00210015
-                MOVE '00220100'                TO SALARIOO              00220015
-                MOVE '05'                      TO DATADIAO              00230015
-                MOVE '05'                      TO DATAMESO              00240015
-                MOVE '2020'                    TO DATAANOO              00250015
-                MOVE 'SILVIO@SANTOS.COM'       TO EMAILO                00260015
-                MOVE 'REGISTRO ENCONTRADO'     TO MSGO                  00270015
-              WHEN '00002'                                              00271015
-                MOVE 'LUCIANO GUIMARAES'       TO NOMEO                 00272015
-                MOVE 'DPTI'                    TO SETORO                00273015
-                MOVE '00050000'                TO SALARIOO              00274015
-                MOVE '11'                      TO DATADIAO              00275015
-                MOVE '05'                      TO DATAMESO              00276015
-                MOVE '2022'                    TO DATAANOO              00277015
-                MOVE 'LUCIANO@GMAIL.COM'       TO EMAILO                00278015
-                MOVE 'REGISTRO ENCONTRADO'     TO MSGO                  00279015
-              WHEN OTHER                                                00280015
-             MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                     00290015
-            END-EVALUATE.                                               00300015
+            PERFORM 2000-PROCESSAR.                                     00245015
                                                                         00310015
             EXEC CICS SEND                                              00320015
                MAPSET('F16CIM1')                                        00330015
@@ -73,3 +62,51 @@
             EXEC CICS                                                   00390015
                RETURN TRANSID ('T161')                                  00400015
             END-EXEC.                                                   00410015
+      *----------------------------------------------------             00410025
+      *****************************************************             00410035
+      *               P R O C E S S A R                   *             00410045
+      *****************************************************             00410055
+      *----------------------------------------------------             00410065
+       2000-PROCESSAR                             SECTION.              00410075
+      *----------------------------------------------------             00410085
+            MOVE IDI TO WRK-CHAVE.                                      00410095
+            EXEC CICS READ                                              00410105
+              FILE ('FUNC')                                             00410115
+              RIDFLD(WRK-CHAVE)                                         00410125
+              INTO(WRK-DADOS)                                           00410135
+              RESP(WRK-RESP)                                            00410145
+            END-EXEC.                                                   00410155
+                                                                        00410165
+            EVALUATE WRK-RESP                                           00410175
+            WHEN DFHRESP(NORMAL)                                        00410185
+               IF WRK-SITUACAO NOT EQUAL 'A'                            00410195
+                  MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                00410205
+               ELSE                                                     00410215
+                  PERFORM 2100-MONTAR-SAIDA                             00410225
+                  MOVE 'REGISTRO ENCONTRADO'     TO MSGO                00410235
+               END-IF                                                   00410245
+            WHEN DFHRESP(NOTFND)                                        00410255
+               MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                   00410265
+            WHEN OTHER                                                  00410275
+               MOVE 'ERRO NA LEITURA DO ARQUIVO FUNC' TO MSGO           00410285
+            END-EVALUATE.                                               00410295
+      *----------------------------------------------------             00410305
+       2000-99-FIM.                                EXIT.                00410315
+      *----------------------------------------------------             00410325
+      *****************************************************             00410335
+      *           M O N T A R   S A I D A                 *             00410345
+      *****************************************************             00410355
+      *----------------------------------------------------             00410365
+       2100-MONTAR-SAIDA                           SECTION.             00410375
+      *----------------------------------------------------             00410385
+            MOVE WRK-CHAVE                      TO IDO.                 00410395
+            MOVE WRK-NOME                       TO NOMEO.               00410405
+            MOVE WRK-SETOR                      TO SETORO.              00410415
+            MOVE WRK-SALARIO                    TO SALARIOO.            00410425
+            MOVE WRK-DATAADM (1:2)               TO DATADIAO.           00410435
+            MOVE WRK-DATAADM (4:2)               TO DATAMESO.           00410445
+            MOVE WRK-DATAADM (7:4)               TO DATAANOO.           00410455
+            MOVE WRK-EMAIL                       TO EMAILO.             00410465
+      *----------------------------------------------------             00410475
+       2100-99-FIM.                                EXIT.                00410485
+      *----------------------------------------------------             00410495
