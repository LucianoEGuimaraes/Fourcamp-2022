@@ -0,0 +1,253 @@
+      *====================================================             00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *====================================================             00000030
+       PROGRAM-ID. F16CIR2.                                             00000040
+                                                                        00000050
+      *====================================================*            00000060
+      *   AUTOR....:LUCIANO GUIMARAES                      *            00000070
+      *   ANALISTA.:IVAN SANCHES                           *            00000080
+      *   DATA ....:08/08/2026                             *            00000090
+      *----------------------------------------------------*            00000100
+      *   OBJETIVO:EXTRACAO NOTURNA DO ARQUIVO FUNC PARA A *            00000110
+      *            INTERFACE DE FOLHA DE PAGAMENTO, COM    *            00000120
+      *            PONTO DE CONTROLE (CHECKPOINT) PARA      *           00000130
+      *            PERMITIR REINICIO A PARTIR DA ULTIMA     *           00000140
+      *            CHAVE EFETIVAMENTE GRAVADA, CASO O JOB   *           00000150
+      *            TERMINE ANORMALMENTE.                    *           00000160
+      *----------------------------------------------------*            00000170
+      *   BASE DE DADOS:                                   *            00000180
+      *   TABELA.VSAM                                      *            00000190
+      *    ------              I/O        INCLUDE/BOOK     *            00000200
+      *   FUNC       CADASTRO FUNCIONARIOS   I   F16CID1   *            00000210
+      *====================================================*            00000220
+      *====================================================             00000230
+       ENVIRONMENT                               DIVISION.              00000240
+      *====================================================             00000250
+       CONFIGURATION                              SECTION.              00000260
+                                                                        00000270
+       SPECIAL-NAMES.                                                   00000280
+           DECIMAL-POINT IS COMMA.                                      00000290
+                                                                        00000300
+       INPUT-OUTPUT                               SECTION.              00000310
+       FILE-CONTROL.                                                    00000320
+           SELECT FUNC-FILE ASSIGN TO FUNC                              00000330
+               ORGANIZATION IS INDEXED                                  00000340
+               ACCESS MODE IS DYNAMIC                                   00000350
+               RECORD KEY IS WRK-CHAVE                                  00000360
+               FILE STATUS IS WRK-FUNC-STATUS.                          00000370
+                                                                        00000380
+           SELECT EXTRATO ASSIGN TO EXTRATO                             00000390
+               ORGANIZATION IS SEQUENTIAL                               00000400
+               FILE STATUS IS WRK-EXTRATO-STATUS.                       00000410
+                                                                        00000420
+           SELECT CKPT-FILE ASSIGN TO CKPT                              00000430
+               ORGANIZATION IS RELATIVE                                 00000440
+               ACCESS MODE IS RANDOM                                    00000442
+               RELATIVE KEY IS WRK-CKPT-RELKEY                          00000444
+               FILE STATUS IS WRK-CKPT-STATUS.                          00000450
+                                                                        00000460
+      *====================================================             00000470
+       DATA                                      DIVISION.              00000480
+      *====================================================             00000490
+       FILE                                      SECTION.               00000500
+      *----------------------------------------------------             00000510
+       FD  FUNC-FILE                                                    00000520
+           RECORDING MODE IS F.                                         00000530
+                                                                        00000540
+           COPY F16CID1.                                                00000550
+                                                                        00000560
+       FD  EXTRATO                                                      00000570
+           RECORDING MODE IS F.                                         00000580
+       01 EXT-REC.                                                      00000590
+          05 EXT-CHAVE         PIC X(05).                               00000600
+          05 EXT-NOME          PIC X(30).                               00000610
+          05 EXT-SETOR         PIC X(04).                               00000620
+          05 EXT-SALARIO       PIC X(10).                               00000630
+          05 EXT-DATAADM       PIC X(10).                               00000640
+          05 EXT-EMAIL         PIC X(40).                               00000650
+                                                                        00000660
+       FD  CKPT-FILE                                                    00000670
+           RECORDING MODE IS F.                                         00000680
+       01 CKPT-REC.                                                     00000690
+          05 CKPT-ULTIMA-CHAVE PIC X(05).                               00000700
+          05 CKPT-CONTADOR     PIC 9(08).                               00000710
+                                                                        00000720
+      *----------------------------------------------------             00000730
+       WORKING-STORAGE                           SECTION.               00000740
+      *----------------------------------------------------             00000750
+       77 WRK-FUNC-STATUS      PIC X(02) VALUE '00'.                    00000760
+       77 WRK-EXTRATO-STATUS   PIC X(02) VALUE '00'.                    00000770
+       77 WRK-CKPT-STATUS      PIC X(02) VALUE '00'.                    00000780
+       77 WRK-CKPT-RELKEY      PIC 9(04) COMP VALUE 1.                  00000785
+                                                                        00000790
+       77 WRK-EOF-FUNC         PIC X(01) VALUE 'N'.                     00000800
+          88 FIM-FUNC                    VALUE 'S'.                     00000810
+                                                                        00000820
+       77 WRK-CHAVE-REINICIO   PIC X(05) VALUE SPACES.                  00000830
+       77 WRK-CONTADOR         PIC 9(08) VALUE ZEROES.                  00000840
+                                                                        00000850
+      *====================================================             00000860
+       PROCEDURE                                 DIVISION.              00000870
+      *====================================================             00000880
+      *****************************************************             00000890
+      *          R O T I N A   P R I N C I P A L          *             00000900
+      *****************************************************             00000910
+      *----------------------------------------------------             00000920
+       0000-PRINCIPAL                            SECTION.               00000930
+      *----------------------------------------------------             00000940
+            PERFORM 1000-INICIALIZAR.                                   00000950
+                                                                        00000960
+            PERFORM UNTIL FIM-FUNC                                      00000970
+               READ FUNC-FILE NEXT RECORD                               00000980
+                  AT END                                                00000990
+                     MOVE 'S' TO WRK-EOF-FUNC                           00001000
+                  NOT AT END                                            00001010
+                     IF WRK-FUNC-STATUS NOT EQUAL '00'                  00001020
+                        DISPLAY 'F16CIR2 - ERRO DE LEITURA EM FUNC '    00001030
+                           'FILE STATUS ' WRK-FUNC-STATUS               00001040
+                        MOVE 'S' TO WRK-EOF-FUNC                        00001050
+                        MOVE 16 TO RETURN-CODE                          00001060
+                     ELSE                                               00001070
+                        IF WRK-SITUACAO EQUAL 'A'                       00001080
+                           PERFORM 2000-GRAVAR-EXTRATO                  00001090
+                           IF WRK-EXTRATO-STATUS EQUAL '00'             00001095
+                              PERFORM 2100-ATUALIZAR-CHECKPOINT         00001100
+                           END-IF                                       00001105
+                        END-IF                                          00001110
+                     END-IF                                             00001120
+               END-READ                                                 00001130
+            END-PERFORM.                                                00001140
+                                                                        00001150
+            PERFORM 9000-FINALIZAR.                                     00001160
+                                                                        00001170
+            STOP RUN.                                                   00001180
+      *----------------------------------------------------             00001190
+       0000-99-FIM.                                EXIT.                00001200
+      *----------------------------------------------------             00001210
+      *****************************************************             00001220
+      *             I N I C I A L I Z A R                 *             00001230
+      *****************************************************             00001240
+      *----------------------------------------------------             00001250
+       1000-INICIALIZAR                           SECTION.              00001260
+      *----------------------------------------------------             00001270
+            MOVE 1 TO WRK-CKPT-RELKEY.                                  00001275
+            OPEN I-O CKPT-FILE.                                         00001280
+            IF WRK-CKPT-STATUS NOT EQUAL '00'                           00001290
+               DISPLAY 'F16CIR2 - ERRO AO ABRIR CKPT FILE STATUS '      00001300
+                  WRK-CKPT-STATUS                                       00001310
+               MOVE 16 TO RETURN-CODE                                   00001320
+               STOP RUN                                                 00001330
+            END-IF.                                                     00001340
+                                                                        00001370
+            MOVE 1 TO WRK-CKPT-RELKEY.                                  00001375
+            READ CKPT-FILE.                                             00001380
+            IF WRK-CKPT-STATUS NOT EQUAL '00'                           00001382
+               MOVE SPACES TO CKPT-ULTIMA-CHAVE                         00001384
+               MOVE ZEROES TO CKPT-CONTADOR                             00001386
+               MOVE 1 TO WRK-CKPT-RELKEY                                00001388
+               WRITE CKPT-REC                                           00001390
+               IF WRK-CKPT-STATUS NOT EQUAL '00'                        00001392
+                  DISPLAY 'F16CIR2 - ERRO AO INICIALIZAR CKPT FILE '    00001394
+                     'STATUS ' WRK-CKPT-STATUS                          00001396
+                  MOVE 16 TO RETURN-CODE                                00001398
+                  STOP RUN                                              00001400
+               END-IF                                                   00001402
+            END-IF.                                                     00001404
+            MOVE CKPT-ULTIMA-CHAVE TO WRK-CHAVE-REINICIO.               00001406
+            MOVE CKPT-CONTADOR     TO WRK-CONTADOR.                     00001408
+                                                                        00001410
+            OPEN INPUT FUNC-FILE.                                       00001420
+            IF WRK-FUNC-STATUS NOT EQUAL '00'                           00001430
+               DISPLAY 'F16CIR2 - ERRO AO ABRIR FUNC FILE STATUS '      00001440
+                  WRK-FUNC-STATUS                                       00001450
+               MOVE 16 TO RETURN-CODE                                   00001460
+               STOP RUN                                                 00001470
+            END-IF.                                                     00001480
+                                                                        00001490
+            IF WRK-CHAVE-REINICIO EQUAL SPACES                          00001500
+               OPEN OUTPUT EXTRATO                                      00001510
+               MOVE LOW-VALUES TO WRK-CHAVE                             00001520
+               START FUNC-FILE KEY IS NOT LESS THAN WRK-CHAVE           00001530
+                  INVALID KEY                                           00001540
+                     MOVE 'S' TO WRK-EOF-FUNC                           00001550
+               END-START                                                00001560
+            ELSE                                                        00001570
+               OPEN EXTEND EXTRATO                                      00001580
+               MOVE WRK-CHAVE-REINICIO TO WRK-CHAVE                     00001590
+               START FUNC-FILE KEY IS GREATER THAN WRK-CHAVE            00001600
+                  INVALID KEY                                           00001610
+                     MOVE 'S' TO WRK-EOF-FUNC                           00001620
+               END-START                                                00001630
+            END-IF.                                                     00001640
+      *----------------------------------------------------             00001650
+       1000-99-FIM.                                EXIT.                00001660
+      *----------------------------------------------------             00001670
+      *****************************************************             00001680
+      *          G R A V A R   E X T R A T O              *             00001690
+      *****************************************************             00001700
+      *----------------------------------------------------             00001710
+       2000-GRAVAR-EXTRATO                         SECTION.             00001720
+      *----------------------------------------------------             00001730
+            MOVE WRK-CHAVE   TO EXT-CHAVE.                              00001740
+            MOVE WRK-NOME    TO EXT-NOME.                               00001750
+            MOVE WRK-SETOR   TO EXT-SETOR.                              00001760
+            MOVE WRK-SALARIO TO EXT-SALARIO.                            00001770
+            MOVE WRK-DATAADM TO EXT-DATAADM.                            00001780
+            MOVE WRK-EMAIL   TO EXT-EMAIL.                              00001790
+                                                                        00001800
+            WRITE EXT-REC.                                              00001810
+            IF WRK-EXTRATO-STATUS NOT EQUAL '00'                        00001820
+               DISPLAY 'F16CIR2 - ERRO AO GRAVAR EXTRATO CHAVE '        00001830
+                  WRK-CHAVE ' FILE STATUS ' WRK-EXTRATO-STATUS          00001840
+               MOVE 16 TO RETURN-CODE                                   00001850
+            END-IF.                                                     00001860
+      *----------------------------------------------------             00001870
+       2000-99-FIM.                                EXIT.                00001880
+      *----------------------------------------------------             00001890
+      *****************************************************             00001900
+      *        A T U A L I Z A R   C H E C K P O I N T    *             00001910
+      *****************************************************             00001920
+      *----------------------------------------------------             00001930
+       2100-ATUALIZAR-CHECKPOINT                   SECTION.             00001940
+      *----------------------------------------------------             00001950
+            ADD 1 TO WRK-CONTADOR.                                      00001960
+            MOVE WRK-CHAVE     TO CKPT-ULTIMA-CHAVE.                    00001970
+            MOVE WRK-CONTADOR  TO CKPT-CONTADOR.                        00001980
+            MOVE 1 TO WRK-CKPT-RELKEY.                                  00001985
+            REWRITE CKPT-REC.                                           00001990
+            IF WRK-CKPT-STATUS NOT EQUAL '00'                           00001992
+               DISPLAY 'F16CIR2 - ERRO AO REGRAVAR CKPT FILE STATUS '   00001994
+                  WRK-CKPT-STATUS                                       00001996
+               MOVE 16 TO RETURN-CODE                                   00001998
+            END-IF.                                                     00001999
+      *----------------------------------------------------             00002000
+       2100-99-FIM.                                EXIT.                00002010
+      *----------------------------------------------------             00002020
+      *****************************************************             00002030
+      *             F I N A L I Z A R                     *             00002040
+      *****************************************************             00002050
+      *----------------------------------------------------             00002060
+       9000-FINALIZAR                              SECTION.             00002070
+      *----------------------------------------------------             00002080
+      *        SO ZERA O CHECKPOINT QUANDO O JOB TERMINA SEM            00002081
+      *        ERRO -- UM RETURN-CODE JA POSITIVO SIGNIFICA QUE O       00002082
+      *        PROCESSAMENTO PAROU NO MEIO, E O CHECKPOINT TEM QUE      00002083
+      *        FICAR GRAVADO PARA O REINICIO RETOMAR DAQUELE PONTO.     00002084
+            IF RETURN-CODE EQUAL 0                                      00002085
+               MOVE SPACES TO CKPT-ULTIMA-CHAVE                         00002090
+               MOVE ZEROES TO CKPT-CONTADOR                             00002100
+               MOVE 1 TO WRK-CKPT-RELKEY                                00002105
+               REWRITE CKPT-REC                                         00002110
+               IF WRK-CKPT-STATUS NOT EQUAL '00'                        00002112
+                  DISPLAY 'F16CIR2 - ERRO AO ZERAR CKPT FILE STATUS '   00002114
+                     WRK-CKPT-STATUS                                    00002116
+                  MOVE 16 TO RETURN-CODE                                00002118
+               END-IF                                                   00002119
+            END-IF.                                                     00002120
+                                                                        00002121
+            CLOSE CKPT-FILE.                                            00002130
+            CLOSE FUNC-FILE.                                            00002140
+            CLOSE EXTRATO.                                              00002150
+      *----------------------------------------------------             00002160
+       9000-99-FIM.                                EXIT.                00002170
+      *----------------------------------------------------             00002180
