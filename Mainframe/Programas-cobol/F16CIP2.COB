@@ -16,6 +16,9 @@
       *   BASE DE DADOS:                                   *            00066010
       *   TABELA.VSAM                                      *            00067033
       *    ------              I/O        INCLUDE/BOOK     *            00068010
+      *   FUNC       CADASTRO FUNCIONARIOS   I/O  F16CID1  *            00071010
+      *   SETOR      CADASTRO MESTRE SETORES   I  F16CID2  *            00074010
+      *   AUDIT      TRILHA DE AUDITORIA      O  F16CID3  *             00077009
       *====================================================*            00080009
       *====================================================             00081036
        ENVIRONMENT                               DIVISION.              00082036
@@ -48,15 +51,40 @@
           05 WRK-STATUS       PIC X(01) VALUE SPACES.                   00144844
                                                                         00144944
                                                                         00145027
-       01 WRK-DADOS.                                                    00145133
-          05 WRK-CHAVE        PIC X(05) VALUE SPACES.                   00145247
-          05 WRK-NOME         PIC X(30) VALUE SPACES.                   00145347
-          05 WRK-SETOR        PIC X(04) VALUE SPACES.                   00145447
-          05 WRK-SALARIO      PIC X(10) VALUE SPACES.                   00145547
-          05 WRK-DATAADM      PIC X(10) VALUE SPACES.                   00145647
-          05 WRK-EMAIL        PIC X(40) VALUE SPACES.                   00145747
+            COPY F16CID1.                                               00145178
+                                                                        00145329
+            COPY F16CID2.                                               00145479
+                                                                        00145630
+            COPY F16CID3.                                               00145781
+                                                                        00145931
+            COPY F16CID4.                                               00146082
                                                                         00146233
        77 WRK-RESP            PIC S9(04) COMP.                          00146337
+       77 WRK-ABSTIME         PIC S9(15) COMP-3.                        00146360
+                                                                        00146383
+       77 WRK-DIA              PIC 9(02).                               00146406
+       77 WRK-MES              PIC 9(02).                               00146429
+       77 WRK-ANO              PIC 9(04).                               00146452
+       77 WRK-DIA-MAX          PIC 9(02).                               00146475
+       77 WRK-DATA-NUM         PIC 9(08).                               00146498
+       77 WRK-DATA-SISTEMA     PIC 9(08).                               00146521
+       77 WRK-DATA-OK          PIC X(01).                               00146544
+                                                                        00146567
+       01 WRK-EMAIL-PARTES.                                             00146590
+          05 WRK-EMAIL-USUARIO PIC X(40).                               00146613
+          05 WRK-EMAIL-DOMINIO PIC X(40).                               00146635
+       77 WRK-CNT-PARTES       PIC 9(02).                               00146658
+       77 WRK-CNT-PONTO        PIC 9(02).                               00146681
+       77 WRK-CNT-ARROBA       PIC 9(02).                               00146704
+       77 WRK-EMAIL-OK         PIC X(01).                               00146727
+                                                                        00146750
+       77 WRK-QT-TRAILING      PIC 9(02).                               00146773
+       77 WRK-TAM-FILTRO-NOME  PIC 9(02).                               00146796
+       77 WRK-TAM-FILTRO-SETOR PIC 9(02).                               00146819
+       77 WRK-NOME-OK          PIC X(01).                               00146842
+       77 WRK-SETOR-OK         PIC X(01).                               00146865
+       77 WRK-CNT-MATCH        PIC 9(02).                               00146888
+       77 WRK-ID-ANTERIOR      PIC X(05).                               00146911
                                                                         00146934
       *====================================================             00153000
        PROCEDURE                                 DIVISION.              00154000
@@ -70,10 +98,17 @@
             PERFORM 1000-INICIALIZAR.                                   00157344
             PERFORM 2000-PROCESSAR                                      00157444
                                                                         00157544
-             EXEC CICS SEND                                             00157644
-               FROM(WRK-ENTRADA)                                        00157744
-               ERASE                                                    00157844
-             END-EXEC.                                                  00157944
+            IF WRK-TRANS EQUAL 'PESQ'                                   00157586
+               EXEC CICS SEND                                           00157627
+                 FROM(WRK-LISTA)                                        00157669
+                 ERASE                                                  00157711
+               END-EXEC                                                 00157752
+            ELSE                                                        00157794
+               EXEC CICS SEND                                           00157836
+                 FROM(WRK-ENTRADA)                                      00157877
+                 ERASE                                                  00157919
+               END-EXEC                                                 00157961
+            END-IF.                                                     00158002
                                                                         00158044
              EXEC CICS                                                  00158144
                RETURN                                                   00158244
@@ -100,6 +135,44 @@
       *----------------------------------------------------             00171727
        2000-PROCESSAR                             SECTION.              00171827
       *----------------------------------------------------             00171927
+            EVALUATE WRK-TRANS                                          00171930
+              WHEN 'INCL'                                               00171933
+                 PERFORM 2200-INCLUIR                                   00171936
+              WHEN 'ALTE'                                               00171939
+                 PERFORM 2300-ALTERAR                                   00171942
+              WHEN 'EXCL'                                               00171945
+                 PERFORM 2400-EXCLUIR                                   00171948
+              WHEN 'PESQ'                                               00171951
+                 PERFORM 2500-PESQUISAR                                 00171954
+              WHEN OTHER                                                00171957
+                 PERFORM 2100-CONSULTAR                                 00171960
+            END-EVALUATE.                                               00171963
+                                                                        00171966
+            PERFORM 2900-GRAVAR-AUDITORIA.                              00171969
+                                                                        00171972
+      *        INCL/ALTE JA ECOAM OS DADOS DIGITADOS (MESMO QUANDO      00171975
+      *        A VALIDACAO FALHA) NAS SUAS PROPRIAS SECOES -- SO        00171978
+      *        LIMPAR A TELA QUANDO O REGISTRO NAO FOI LOCALIZADO.      00171981
+            EVALUATE WRK-TRANS                                          00171984
+               WHEN 'INCL'                                              00171987
+                  CONTINUE                                              00171990
+               WHEN 'ALTE'                                              00171993
+                  CONTINUE                                              00171996
+               WHEN OTHER                                               00171999
+                  IF WRK-STATUS NOT EQUAL '1'                           00172002
+                     INITIALIZE WRK-DADOS                               00172005
+                     MOVE CORR WRK-DADOS TO WRK-ENTRADA                 00172008
+                  END-IF                                                00172011
+            END-EVALUATE.                                               00172014
+      *----------------------------------------------------             00172017
+       2000-99-FIM.                                EXIT.                00172020
+      *----------------------------------------------------             00172023
+      *****************************************************             00172026
+      *     C O N S U L T A R   F U N C I O N A R I O     *             00172029
+      *****************************************************             00172032
+      *----------------------------------------------------             00172035
+       2100-CONSULTAR                             SECTION.              00172038
+      *----------------------------------------------------             00172041
             MOVE WRK-ID TO WRK-CHAVE.                                   00172044
             EXEC CICS READ                                              00172144
               FILE ('FUNC')                                             00172244
@@ -111,24 +184,471 @@
             EVALUATE WRK-RESP                                           00172844
                                                                         00172944
             WHEN DFHRESP(NORMAL)                                        00173044
+               IF WRK-SITUACAO OF WRK-DADOS NOT EQUAL 'A'               00173061
+                  INITIALIZE WRK-DADOS                                  00173077
+                  MOVE CORR WRK-DADOS TO WRK-ENTRADA                    00173094
+                  MOVE '2' TO WRK-STATUS                                00173111
+               ELSE                                                     00173127
                MOVE CORR WRK-DADOS TO WRK-ENTRADA                       00173144
                MOVE '1' TO WRK-STATUS                                   00173244
-                IF WRK-EMAIL OF WRK-DADOS EQUAL SPACES                  00173344
-                  MOVE '4' TO WRK-STATUS                                00173644
+                PERFORM 2600-VALIDAR-EMAIL                              00173315
+                IF WRK-STATUS EQUAL '1'                                 00173387
+                   IF WRK-SALARIO OF WRK-DADOS EQUAL ZEROES OR          00173458
+                      WRK-SALARIO OF WRK-DADOS IS NOT NUMERIC           00173530
+                     MOVE '3' TO WRK-STATUS                             00173601
+                   END-IF                                               00173673
                 END-IF                                                  00173744
-                IF WRK-SALARIO OF WRK-DADOS EQUAL ZEROES OR             00173844
-                   WRK-SALARIO OF WRK-DADOS IS NOT NUMERIC              00173949
-                  MOVE '3' TO WRK-STATUS                                00174044
+                IF WRK-STATUS EQUAL '1'                                 00173877
+                   PERFORM 2700-VALIDAR-SETOR                           00174011
                 END-IF                                                  00174144
+                IF WRK-STATUS EQUAL '1'                                 00174164
+                   PERFORM 2800-VALIDAR-DATA                            00174184
+                END-IF                                                  00174204
+               END-IF                                                   00174224
             WHEN DFHRESP(NOTFND)                                        00174244
                MOVE CORR WRK-DADOS TO WRK-ENTRADA                       00174444
                MOVE '2' TO WRK-STATUS                                   00174544
             END-EVALUATE.                                               00174844
+      *----------------------------------------------------             00174849
+       2100-99-FIM.                                EXIT.                00174854
+      *----------------------------------------------------             00174860
+      *****************************************************             00174865
+      *       I N C L U I R   F U N C I O N A R I O       *             00174870
+      *****************************************************             00174876
+      *----------------------------------------------------             00174881
+       2200-INCLUIR                               SECTION.              00174886
+      *----------------------------------------------------             00174891
+            MOVE WRK-ID                  TO WRK-CHAVE.                  00174896
+            MOVE WRK-NOME OF WRK-ENTRADA  TO WRK-NOME OF WRK-DADOS.     00174902
+            MOVE WRK-SETOR OF WRK-ENTRADA TO WRK-SETOR OF WRK-DADOS.    00174907
+            MOVE WRK-SALARIO OF WRK-ENTRADA                             00174912
+                                      TO WRK-SALARIO OF WRK-DADOS.      00174918
+            MOVE WRK-DATAADM OF WRK-ENTRADA                             00174923
+                                      TO WRK-DATAADM OF WRK-DADOS.      00174928
+            MOVE WRK-EMAIL OF WRK-ENTRADA TO WRK-EMAIL OF WRK-DADOS.    00174933
+            MOVE 'A'                      TO WRK-SITUACAO.              00174938
+            MOVE '1'                      TO WRK-STATUS.                00174944
                                                                         00174949
-            IF WRK-STATUS NOT EQUAL 1                                   00175049
-               INITIALIZE WRK-DADOS                                     00175149
+            PERFORM 2600-VALIDAR-EMAIL.                                 00174961
+            IF WRK-STATUS EQUAL '1'                                     00174973
+               IF WRK-SALARIO OF WRK-DADOS EQUAL ZEROES OR              00174985
+                  WRK-SALARIO OF WRK-DADOS IS NOT NUMERIC               00174997
+                  MOVE '3' TO WRK-STATUS                                00175009
+               END-IF                                                   00175022
+            END-IF.                                                     00175034
+            IF WRK-STATUS EQUAL '1'                                     00175046
+               PERFORM 2700-VALIDAR-SETOR                               00175058
+            END-IF.                                                     00175070
+            IF WRK-STATUS EQUAL '1'                                     00175082
+               PERFORM 2800-VALIDAR-DATA                                00175094
+            END-IF.                                                     00175106
+                                                                        00175118
+            IF WRK-STATUS EQUAL '1'                                     00175130
+               EXEC CICS WRITE                                          00175142
+                 FILE ('FUNC')                                          00175154
+                 RIDFLD(WRK-CHAVE)                                      00175167
+                 FROM(WRK-DADOS)                                        00175179
+                 RESP(WRK-RESP)                                         00175191
+               END-EXEC                                                 00175203
+               EVALUATE WRK-RESP                                        00175215
+               WHEN DFHRESP(NORMAL)                                     00175227
+                  CONTINUE                                              00175239
+               WHEN DFHRESP(DUPREC)                                     00175251
+                  MOVE '7' TO WRK-STATUS                                00175263
+               WHEN OTHER                                               00175275
+                  MOVE '8' TO WRK-STATUS                                00175287
+               END-EVALUATE                                             00175300
+            END-IF.                                                     00175312
+                                                                        00175324
+            MOVE CORR WRK-DADOS TO WRK-ENTRADA.                         00175336
+      *----------------------------------------------------             00175348
+       2200-99-FIM.                                EXIT.                00175360
+      *----------------------------------------------------             00175372
+      *****************************************************             00175384
+      *        A L T E R A R   F U N C I O N A R I O      *             00175396
+      *****************************************************             00175408
+      *----------------------------------------------------             00175420
+       2300-ALTERAR                                SECTION.             00175433
+      *----------------------------------------------------             00175445
+            MOVE WRK-ID TO WRK-CHAVE.                                   00175457
+            EXEC CICS READ                                              00175469
+              FILE ('FUNC')                                             00175481
+              RIDFLD(WRK-CHAVE)                                         00175493
+              INTO(WRK-DADOS)                                           00175505
+              UPDATE                                                    00175517
+              RESP(WRK-RESP)                                            00175529
+            END-EXEC.                                                   00175541
+                                                                        00175553
+            IF WRK-RESP EQUAL DFHRESP(NORMAL)                           00175565
+               IF WRK-SITUACAO OF WRK-DADOS NOT EQUAL 'A'               00175578
+                  MOVE '2' TO WRK-STATUS                                00175590
+               ELSE                                                     00175602
+               MOVE WRK-SETOR OF WRK-ENTRADA TO WRK-SETOR OF WRK-DADOS  00175614
+               MOVE WRK-SALARIO OF WRK-ENTRADA                          00175626
+                                      TO WRK-SALARIO OF WRK-DADOS       00175638
+               MOVE WRK-EMAIL OF WRK-ENTRADA TO WRK-EMAIL OF WRK-DADOS  00175650
+               MOVE '1' TO WRK-STATUS                                   00175662
+                                                                        00175674
+               PERFORM 2600-VALIDAR-EMAIL                               00175686
+               IF WRK-STATUS EQUAL '1'                                  00175698
+                  IF WRK-SALARIO OF WRK-DADOS EQUAL ZEROES OR           00175711
+                     WRK-SALARIO OF WRK-DADOS IS NOT NUMERIC            00175723
+                     MOVE '3' TO WRK-STATUS                             00175735
+                  END-IF                                                00175747
+               END-IF                                                   00175759
+               IF WRK-STATUS EQUAL '1'                                  00175771
+                  PERFORM 2700-VALIDAR-SETOR                            00175783
+               END-IF                                                   00175795
+               IF WRK-STATUS EQUAL '1'                                  00175807
+                  PERFORM 2800-VALIDAR-DATA                             00175819
+               END-IF                                                   00175831
+                                                                        00175844
+               IF WRK-STATUS EQUAL '1'                                  00175856
+                  EXEC CICS REWRITE                                     00175868
+                    FILE ('FUNC')                                       00175880
+                    FROM(WRK-DADOS)                                     00175892
+                    RESP(WRK-RESP)                                      00175904
+                  END-EXEC                                              00175916
+                  IF WRK-RESP NOT EQUAL DFHRESP(NORMAL)                 00175928
+                     MOVE '8' TO WRK-STATUS                             00175940
+                  END-IF                                                00175952
+               END-IF                                                   00175964
+               END-IF                                                   00175976
+            ELSE                                                        00175989
+               MOVE '2' TO WRK-STATUS                                   00176001
+            END-IF.                                                     00176013
+                                                                        00176025
+            IF WRK-STATUS NOT EQUAL '2'                                 00176037
                MOVE CORR WRK-DADOS TO WRK-ENTRADA                       00176049
             END-IF.                                                     00176149
       *----------------------------------------------------             00176732
-       2000-99-FIM.                                EXIT.                00176832
+       2300-99-FIM.                                EXIT.                00176819
       *----------------------------------------------------             00176906
+      *****************************************************             00176907
+      *   I N A T I V A R   F U N C I O N A R I O         *             00176908
+      *****************************************************             00176909
+      *----------------------------------------------------             00176910
+       2400-EXCLUIR                                SECTION.             00176911
+      *----------------------------------------------------             00176912
+            MOVE WRK-ID TO WRK-CHAVE.                                   00176913
+            EXEC CICS READ                                              00176914
+              FILE ('FUNC')                                             00176915
+              RIDFLD(WRK-CHAVE)                                         00176916
+              INTO(WRK-DADOS)                                           00176917
+              UPDATE                                                    00176918
+              RESP(WRK-RESP)                                            00176919
+            END-EXEC.                                                   00176920
+                                                                        00176921
+            IF WRK-RESP EQUAL DFHRESP(NORMAL)                           00176922
+               MOVE 'I' TO WRK-SITUACAO                                 00176923
+               MOVE '1' TO WRK-STATUS                                   00176924
+               EXEC CICS REWRITE                                        00176925
+                 FILE ('FUNC')                                          00176926
+                 FROM(WRK-DADOS)                                        00176927
+                 RESP(WRK-RESP)                                         00176928
+               END-EXEC                                                 00176929
+               IF WRK-RESP NOT EQUAL DFHRESP(NORMAL)                    00176930
+                  MOVE '8' TO WRK-STATUS                                00176931
+               END-IF                                                   00176932
+            ELSE                                                        00176933
+               MOVE '2' TO WRK-STATUS                                   00176934
+            END-IF.                                                     00176935
+                                                                        00176936
+            MOVE CORR WRK-DADOS TO WRK-ENTRADA.                         00176937
+      *----------------------------------------------------             00176938
+       2400-99-FIM.                                EXIT.                00176939
+      *----------------------------------------------------             00176940
+      *****************************************************             00176941
+      *   P E S Q U I S A R   P O R   N O M E / S E T O R  *            00176942
+      *****************************************************             00176943
+      *----------------------------------------------------             00176944
+       2500-PESQUISAR                              SECTION.             00176945
+      *----------------------------------------------------             00176946
+            INITIALIZE WRK-LISTA.                                       00176947
+                                                                        00176948
+            MOVE ZEROES TO WRK-QT-TRAILING.                             00176949
+            INSPECT WRK-NOME OF WRK-ENTRADA TALLYING                    00176950
+               WRK-QT-TRAILING FOR TRAILING SPACES.                     00176951
+            COMPUTE WRK-TAM-FILTRO-NOME = 30 - WRK-QT-TRAILING.         00176952
+                                                                        00176953
+            MOVE ZEROES TO WRK-QT-TRAILING.                             00176954
+            INSPECT WRK-SETOR OF WRK-ENTRADA TALLYING                   00176955
+               WRK-QT-TRAILING FOR TRAILING SPACES.                     00176956
+            COMPUTE WRK-TAM-FILTRO-SETOR = 4 - WRK-QT-TRAILING.         00176957
+                                                                        00176958
+      *        WRK-ID, QUANDO PREENCHIDO, E A CHAVE DO ULTIMO           00176959
+      *        EMPREGADO MOSTRADO NA PAGINA ANTERIOR (ECOADA NO         00176960
+      *        CAMPO WRK-LISTA-PROX-ID) -- A BROWSE REINICIA APOS       00176961
+      *        ESSA CHAVE, NAO NELA, PARA NAO REPETIR A ULTIMA LINHA    00176962
+      *        DA PAGINA ANTERIOR.                                      00176963
+            MOVE WRK-ID         TO WRK-ID-ANTERIOR.                     00176964
+            MOVE WRK-ID TO WRK-CHAVE.                                   00176965
+            IF WRK-CHAVE EQUAL SPACES                                   00176966
+               MOVE LOW-VALUES TO WRK-CHAVE                             00176967
+            END-IF.                                                     00176968
+                                                                        00176969
+            EXEC CICS STARTBR                                           00176970
+               FILE ('FUNC')                                            00176971
+               RIDFLD(WRK-CHAVE)                                        00176972
+               RESP(WRK-RESP)                                           00176973
+            END-EXEC.                                                   00176974
+                                                                        00176975
+            IF WRK-RESP EQUAL DFHRESP(NORMAL)                           00176976
+               IF WRK-ID-ANTERIOR NOT EQUAL SPACES                      00176977
+                  EXEC CICS READNEXT                                    00176978
+                     FILE ('FUNC')                                      00176979
+                     INTO(WRK-DADOS)                                    00176980
+                     RIDFLD(WRK-CHAVE)                                  00176981
+                     RESP(WRK-RESP)                                     00176982
+                  END-EXEC                                              00176983
+                  IF WRK-RESP EQUAL DFHRESP(NORMAL)                     00176984
+                     AND WRK-CHAVE NOT EQUAL WRK-ID-ANTERIOR            00176985
+                     PERFORM 2550-AVALIAR-CANDIDATO                     00176986
+                  END-IF                                                00176987
+               END-IF                                                   00176988
+                                                                        00176989
+               PERFORM UNTIL WRK-RESP NOT EQUAL DFHRESP(NORMAL)         00176990
+                       OR WRK-LISTA-QTDE EQUAL 20                       00176991
+                  EXEC CICS READNEXT                                    00176992
+                     FILE ('FUNC')                                      00176993
+                     INTO(WRK-DADOS)                                    00176994
+                     RIDFLD(WRK-CHAVE)                                  00176995
+                     RESP(WRK-RESP)                                     00176996
+                  END-EXEC                                              00176997
+                  IF WRK-RESP EQUAL DFHRESP(NORMAL)                     00176998
+                     PERFORM 2550-AVALIAR-CANDIDATO                     00176999
+                  END-IF                                                00177000
+               END-PERFORM                                              00177001
+                                                                        00177002
+               IF WRK-RESP EQUAL DFHRESP(NORMAL)                        00177003
+                  MOVE 'S' TO WRK-LISTA-MAIS                            00177004
+                  MOVE WRK-CHAVE TO WRK-LISTA-PROX-ID                   00177005
+               ELSE                                                     00177006
+                  MOVE 'N' TO WRK-LISTA-MAIS                            00177007
+                  MOVE SPACES TO WRK-LISTA-PROX-ID                      00177008
+               END-IF                                                   00177009
+                                                                        00177010
+               EXEC CICS ENDBR                                          00177011
+                  FILE ('FUNC')                                         00177012
+               END-EXEC                                                 00177013
+                                                                        00177014
+               IF WRK-LISTA-QTDE GREATER THAN ZEROES                    00177015
+                  MOVE '1' TO WRK-STATUS                                00177016
+               ELSE                                                     00177017
+                  MOVE '2' TO WRK-STATUS                                00177018
+               END-IF                                                   00177019
+            ELSE                                                        00177020
+               MOVE '2' TO WRK-STATUS                                   00177021
+            END-IF.                                                     00177022
+      *----------------------------------------------------             00177023
+       2500-99-FIM.                                EXIT.                00177024
+      *----------------------------------------------------             00177025
+      *****************************************************             00177026
+      *          A V A L I A R   C A N D I D A T O        *             00177027
+      *****************************************************             00177028
+      *----------------------------------------------------             00177029
+       2550-AVALIAR-CANDIDATO                       SECTION.            00177030
+      *----------------------------------------------------             00177031
+            MOVE 'S' TO WRK-NOME-OK.                                    00177032
+            IF WRK-TAM-FILTRO-NOME GREATER THAN ZEROES                  00177033
+               MOVE 'N' TO WRK-NOME-OK                                  00177034
+               IF WRK-NOME OF WRK-DADOS EQUAL SPACES                    00177035
+                  CONTINUE                                              00177036
+               ELSE                                                     00177037
+                  MOVE ZEROES TO WRK-CNT-MATCH                          00177038
+                  INSPECT WRK-NOME OF WRK-DADOS TALLYING                00177039
+                     WRK-CNT-MATCH FOR ALL                              00177040
+                     WRK-NOME OF WRK-ENTRADA (1:WRK-TAM-FILTRO-NOME)    00177041
+                  IF WRK-CNT-MATCH GREATER THAN ZEROES                  00177042
+                     MOVE 'S' TO WRK-NOME-OK                            00177043
+                  END-IF                                                00177044
+               END-IF                                                   00177045
+            END-IF.                                                     00177046
+                                                                        00177047
+            MOVE 'S' TO WRK-SETOR-OK.                                   00177048
+            IF WRK-TAM-FILTRO-SETOR GREATER THAN ZEROES                 00177049
+               IF WRK-SETOR OF WRK-DADOS (1:WRK-TAM-FILTRO-SETOR)       00177050
+                  NOT EQUAL                                             00177051
+                  WRK-SETOR OF WRK-ENTRADA (1:WRK-TAM-FILTRO-SETOR)     00177052
+                  MOVE 'N' TO WRK-SETOR-OK                              00177053
+               END-IF                                                   00177054
+            END-IF.                                                     00177055
+                                                                        00177056
+            IF WRK-NOME-OK EQUAL 'S' AND WRK-SETOR-OK EQUAL 'S'         00177057
+               AND WRK-SITUACAO EQUAL 'A'                               00177058
+               ADD 1 TO WRK-LISTA-QTDE                                  00177059
+               MOVE WRK-CHAVE TO WRK-LISTA-ID (WRK-LISTA-QTDE)          00177060
+               MOVE WRK-NOME OF WRK-DADOS                               00177061
+                    TO WRK-LISTA-NOME (WRK-LISTA-QTDE)                  00177062
+               MOVE WRK-SETOR OF WRK-DADOS                              00177063
+                    TO WRK-LISTA-SETOR (WRK-LISTA-QTDE)                 00177064
+            END-IF.                                                     00177065
+      *----------------------------------------------------             00177066
+       2550-99-FIM.                                EXIT.                00177067
+      *----------------------------------------------------             00177068
+      *****************************************************             00177069
+      *            V A L I D A R   E M A I L               *            00177070
+      *****************************************************             00177071
+      *----------------------------------------------------             00177072
+       2600-VALIDAR-EMAIL                          SECTION.             00177073
+      *----------------------------------------------------             00177074
+            MOVE 'S' TO WRK-EMAIL-OK.                                   00177075
+                                                                        00177076
+            IF WRK-EMAIL OF WRK-DADOS EQUAL SPACES                      00177077
+               MOVE 'N' TO WRK-EMAIL-OK                                 00177078
+            ELSE                                                        00177079
+               MOVE ZEROES TO WRK-CNT-ARROBA                            00177080
+               INSPECT WRK-EMAIL OF WRK-DADOS                           00177081
+                  TALLYING WRK-CNT-ARROBA FOR ALL '@'                   00177082
+                                                                        00177083
+               IF WRK-CNT-ARROBA NOT EQUAL 1                            00177084
+                  MOVE 'N' TO WRK-EMAIL-OK                              00177085
+               ELSE                                                     00177086
+               MOVE SPACES  TO WRK-EMAIL-PARTES                         00177087
+               MOVE ZEROES  TO WRK-CNT-PARTES                           00177088
+               UNSTRING WRK-EMAIL OF WRK-DADOS                          00177089
+                  DELIMITED BY '@'                                      00177090
+                  INTO WRK-EMAIL-USUARIO                                00177091
+                       WRK-EMAIL-DOMINIO                                00177092
+                  TALLYING IN WRK-CNT-PARTES                            00177093
+               END-UNSTRING                                             00177094
+                                                                        00177095
+               IF WRK-CNT-PARTES NOT EQUAL 2                            00177096
+                  OR WRK-EMAIL-USUARIO EQUAL SPACES                     00177097
+                  MOVE 'N' TO WRK-EMAIL-OK                              00177098
+               ELSE                                                     00177099
+                  MOVE ZEROES TO WRK-CNT-PONTO                          00177100
+                  INSPECT WRK-EMAIL-DOMINIO                             00177101
+                     TALLYING WRK-CNT-PONTO FOR ALL '.'                 00177102
+                  IF WRK-CNT-PONTO EQUAL ZEROES                         00177103
+                     MOVE 'N' TO WRK-EMAIL-OK                           00177104
+                  END-IF                                                00177105
+               END-IF                                                   00177106
+               END-IF                                                   00177107
+            END-IF.                                                     00177108
+                                                                        00177109
+            IF WRK-EMAIL-OK EQUAL 'N'                                   00177110
+               MOVE '4' TO WRK-STATUS                                   00177111
+            END-IF.                                                     00177112
+      *----------------------------------------------------             00177113
+       2600-99-FIM.                                EXIT.                00177114
+      *----------------------------------------------------             00177115
+      *****************************************************             00177116
+      *            V A L I D A R   S E T O R               *            00177117
+      *****************************************************             00177118
+      *----------------------------------------------------             00177119
+       2700-VALIDAR-SETOR                          SECTION.             00177120
+      *----------------------------------------------------             00177121
+            MOVE WRK-SETOR OF WRK-DADOS TO SETOR-COD.                   00177122
+            EXEC CICS READ                                              00177123
+              FILE ('SETOR')                                            00177124
+              RIDFLD(SETOR-COD)                                         00177125
+              INTO(SETOR-REGISTRO)                                      00177126
+              RESP(WRK-RESP)                                            00177127
+            END-EXEC.                                                   00177128
+                                                                        00177129
+            IF WRK-RESP NOT EQUAL DFHRESP(NORMAL)                       00177130
+               MOVE '6' TO WRK-STATUS                                   00177131
+            END-IF.                                                     00177132
+      *----------------------------------------------------             00177133
+       2700-99-FIM.                                EXIT.                00177134
+      *----------------------------------------------------             00177135
+      *****************************************************             00177136
+      *        V A L I D A R   D A T A   D E   A D M I S S A O          00177137
+      *****************************************************             00177138
+      *----------------------------------------------------             00177139
+       2800-VALIDAR-DATA                           SECTION.             00177140
+      *----------------------------------------------------             00177141
+            MOVE 'S' TO WRK-DATA-OK.                                    00177142
+                                                                        00177143
+            IF WRK-DATAADM OF WRK-DADOS (1:2) IS NOT NUMERIC            00177144
+               OR WRK-DATAADM OF WRK-DADOS (4:2) IS NOT NUMERIC         00177145
+               OR WRK-DATAADM OF WRK-DADOS (7:4) IS NOT NUMERIC         00177146
+               MOVE 'N' TO WRK-DATA-OK                                  00177147
+            ELSE                                                        00177148
+               MOVE WRK-DATAADM OF WRK-DADOS (1:2) TO WRK-DIA           00177149
+               MOVE WRK-DATAADM OF WRK-DADOS (4:2) TO WRK-MES           00177150
+               MOVE WRK-DATAADM OF WRK-DADOS (7:4) TO WRK-ANO           00177151
+                                                                        00177152
+               IF WRK-MES < 1 OR WRK-MES > 12                           00177153
+                  MOVE 'N' TO WRK-DATA-OK                               00177154
+               ELSE                                                     00177155
+                  EVALUATE WRK-MES                                      00177156
+                  WHEN 1  WHEN 3  WHEN 5  WHEN 7                        00177157
+                  WHEN 8  WHEN 10 WHEN 12                               00177158
+                     MOVE 31 TO WRK-DIA-MAX                             00177159
+                  WHEN 4  WHEN 6  WHEN 9  WHEN 11                       00177160
+                     MOVE 30 TO WRK-DIA-MAX                             00177161
+                  WHEN 2                                                00177162
+                     IF FUNCTION MOD(WRK-ANO, 4) EQUAL 0 AND            00177163
+                        (FUNCTION MOD(WRK-ANO, 100) NOT EQUAL 0 OR      00177164
+                         FUNCTION MOD(WRK-ANO, 400) EQUAL 0)            00177165
+                        MOVE 29 TO WRK-DIA-MAX                          00177166
+                     ELSE                                               00177167
+                        MOVE 28 TO WRK-DIA-MAX                          00177168
+                     END-IF                                             00177169
+                  END-EVALUATE                                          00177170
+                                                                        00177171
+                  IF WRK-DIA < 1 OR WRK-DIA > WRK-DIA-MAX               00177172
+                     MOVE 'N' TO WRK-DATA-OK                            00177173
+                  END-IF                                                00177174
+               END-IF                                                   00177175
+                                                                        00177176
+               IF WRK-DATA-OK EQUAL 'S'                                 00177177
+                  COMPUTE WRK-DATA-NUM = WRK-ANO * 10000                00177178
+                                       + WRK-MES * 100                  00177179
+                                       + WRK-DIA                        00177180
+                  MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-SISTEMA  00177181
+                  IF WRK-DATA-NUM > WRK-DATA-SISTEMA                    00177182
+                     MOVE 'N' TO WRK-DATA-OK                            00177183
+                  END-IF                                                00177184
+               END-IF                                                   00177185
+            END-IF.                                                     00177186
+                                                                        00177187
+            IF WRK-DATA-OK EQUAL 'N'                                    00177188
+               MOVE '5' TO WRK-STATUS                                   00177189
+            END-IF.                                                     00177190
+      *----------------------------------------------------             00177191
+       2800-99-FIM.                                EXIT.                00177192
+      *----------------------------------------------------             00177193
+      *****************************************************             00177194
+      *   G R A V A R   T R I L H A   D E   A U D I T O R I A           00177195
+      *****************************************************             00177196
+      *----------------------------------------------------             00177197
+       2900-GRAVAR-AUDITORIA                       SECTION.             00177198
+      *----------------------------------------------------             00177199
+            EXEC CICS ASSIGN                                            00177200
+               USERID(AUD-USERID)                                       00177201
+               TERMID(AUD-TERMID)                                       00177202
+            END-EXEC.                                                   00177203
+                                                                        00177204
+            EXEC CICS ASKTIME                                           00177205
+               ABSTIME(WRK-ABSTIME)                                     00177206
+            END-EXEC.                                                   00177207
+                                                                        00177208
+            EXEC CICS FORMATTIME                                        00177209
+               ABSTIME(WRK-ABSTIME)                                     00177210
+               YYYYMMDD(AUD-DATA)                                       00177211
+               TIME(AUD-HORA)                                           00177212
+               TIMESEP                                                  00177213
+            END-EXEC.                                                   00177214
+                                                                        00177215
+            MOVE WRK-TRANS  TO AUD-TRANS.                               00177216
+            MOVE WRK-ID     TO AUD-ID-PESQ.                             00177217
+            MOVE WRK-STATUS TO AUD-STATUS.                              00177218
+                                                                        00177219
+            EXEC CICS WRITE                                             00177220
+               FILE ('AUDIT')                                           00177221
+               FROM(AUD-REGISTRO)                                       00177222
+               RESP(WRK-RESP)                                           00177223
+            END-EXEC.                                                   00177224
+                                                                        00177225
+            EVALUATE WRK-RESP                                           00177226
+            WHEN DFHRESP(NORMAL)                                        00177227
+               CONTINUE                                                 00177228
+            WHEN OTHER                                                  00177229
+               MOVE '8' TO WRK-STATUS                                   00177230
+            END-EVALUATE.                                               00177231
+      *----------------------------------------------------             00177232
+       2900-99-FIM.                                EXIT.                00177233
+      *----------------------------------------------------             00177234
