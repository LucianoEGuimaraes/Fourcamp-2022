@@ -0,0 +1,354 @@
+      *====================================================             00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *====================================================             00000030
+       PROGRAM-ID. F16CIR3.                                             00000040
+                                                                        00000050
+      *====================================================*            00000060
+      *   AUTOR....:LUCIANO GUIMARAES                      *            00000070
+      *   ANALISTA.:IVAN SANCHES                           *            00000080
+      *   DATA ....:08/08/2026                             *            00000090
+      *----------------------------------------------------*            00000100
+      *   OBJETIVO:APLICAR REAJUSTE PERCENTUAL DE SALARIO  *            00000110
+      *            NO ARQUIVO FUNC, GERAL OU POR SETOR,    *            00000120
+      *            CONFORME CARTOES DE PARAMETRO LIDOS EM  *            00000130
+      *            PARM, E EMITIR RELATORIO DE ANTES E     *            00000140
+      *            DEPOIS COM AS DIFERENCAS E OS TOTAIS DA *            00000150
+      *            FOLHA DE PAGAMENTO.                     *            00000160
+      *----------------------------------------------------*            00000170
+      *   PARAMETROS (PARM):                               *            00000180
+      *   COL 01-04 SETOR (EM BRANCO = TODOS OS SETORES     *           00000190
+      *                    SEM PERCENTUAL PROPRIO)          *           00000200
+      *   COL 05-09 PERCENTUAL DE REAJUSTE  9(03)V9(02)      *          00000210
+      *----------------------------------------------------*            00000220
+      *   BASE DE DADOS:                                   *            00000230
+      *   TABELA.VSAM                                      *            00000240
+      *    ------              I/O        INCLUDE/BOOK     *            00000250
+      *   FUNC       CADASTRO FUNCIONARIOS   I/O F16CID1   *            00000260
+      *====================================================*            00000270
+      *====================================================             00000280
+       ENVIRONMENT                               DIVISION.              00000290
+      *====================================================             00000300
+       CONFIGURATION                              SECTION.              00000310
+                                                                        00000320
+       SPECIAL-NAMES.                                                   00000330
+           DECIMAL-POINT IS COMMA.                                      00000340
+                                                                        00000350
+       INPUT-OUTPUT                               SECTION.              00000360
+       FILE-CONTROL.                                                    00000370
+           SELECT FUNC-FILE ASSIGN TO FUNC                              00000380
+               ORGANIZATION IS INDEXED                                  00000390
+               ACCESS MODE IS SEQUENTIAL                                00000400
+               RECORD KEY IS WRK-CHAVE                                  00000410
+               FILE STATUS IS WRK-FUNC-STATUS.                          00000420
+                                                                        00000430
+           SELECT PARM-FILE ASSIGN TO PARM                              00000440
+               ORGANIZATION IS SEQUENTIAL.                              00000450
+                                                                        00000460
+           SELECT RELATORIO ASSIGN TO RELAT                             00000470
+               ORGANIZATION IS SEQUENTIAL.                              00000480
+                                                                        00000490
+      *====================================================             00000500
+       DATA                                      DIVISION.              00000510
+      *====================================================             00000520
+       FILE                                      SECTION.               00000530
+      *----------------------------------------------------             00000540
+       FD  FUNC-FILE                                                    00000550
+           RECORDING MODE IS F.                                         00000560
+                                                                        00000570
+           COPY F16CID1.                                                00000580
+                                                                        00000590
+       FD  PARM-FILE                                                    00000600
+           RECORDING MODE IS F.                                         00000610
+       01 PARM-CARD.                                                    00000620
+          05 PARM-SETOR        PIC X(04).                               00000630
+          05 PARM-PERCENTUAL   PIC 9(03)V9(02).                         00000640
+          05 FILLER            PIC X(71).                               00000650
+                                                                        00000660
+       FD  RELATORIO                                                    00000670
+           RECORDING MODE IS F.                                         00000680
+       01 REL-LINHA            PIC X(132).                              00000690
+                                                                        00000700
+      *----------------------------------------------------             00000710
+       WORKING-STORAGE                           SECTION.               00000720
+      *----------------------------------------------------             00000730
+       77 WRK-FUNC-STATUS      PIC X(02) VALUE '00'.                    00000740
+                                                                        00000750
+       77 WRK-EOF-FUNC         PIC X(01) VALUE 'N'.                     00000760
+          88 FIM-FUNC                    VALUE 'S'.                     00000770
+       77 WRK-EOF-PARM         PIC X(01) VALUE 'N'.                     00000780
+          88 FIM-PARM                    VALUE 'S'.                     00000790
+                                                                        00000800
+       01 TAB-PERCENTUAIS.                                              00000810
+          05 TAB-QTDE          PIC 9(03) VALUE ZEROES.                  00000820
+          05 TAB-ITEM OCCURS 50 TIMES INDEXED BY TAB-IDX.               00000830
+             10 TAB-SETOR         PIC X(04).                            00000840
+             10 TAB-PERCENTUAL    PIC 9(03)V9(02).                      00000850
+                                                                        00000860
+       77 WRK-PERCENTUAL       PIC 9(03)V9(02) VALUE ZEROES.            00000870
+       77 WRK-ACHOU            PIC X(01) VALUE 'N'.                     00000880
+                                                                        00000890
+       77 WRK-SALARIO-ANTIGO   PIC 9(10) VALUE ZEROES.                  00000900
+       77 WRK-SALARIO-NOVO     PIC 9(10) VALUE ZEROES.                  00000910
+       77 WRK-DELTA            PIC S9(10) VALUE ZEROES.                 00000920
+                                                                        00000930
+       77 WRK-TOTAL-ANTES      PIC 9(12) VALUE ZEROES.                  00000940
+       77 WRK-TOTAL-DEPOIS     PIC 9(12) VALUE ZEROES.                  00000950
+       77 WRK-TOTAL-DELTA      PIC S9(12) VALUE ZEROES.                 00000960
+       77 WRK-QTDE-EXCECAO     PIC 9(05) VALUE ZEROES.                  00000970
+                                                                        00000980
+       01 WRK-LINHA-DETALHE.                                            00000990
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001000
+          05 WRK-DET-CHAVE         PIC X(05).                           00001010
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001020
+          05 WRK-DET-NOME          PIC X(30).                           00001030
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001040
+          05 WRK-DET-SETOR         PIC X(04).                           00001050
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001060
+          05 WRK-DET-SAL-ANTES     PIC Z.ZZZ.ZZZ.ZZ9.                   00001070
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001080
+          05 WRK-DET-SAL-DEPOIS    PIC Z.ZZZ.ZZZ.ZZ9.                   00001090
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001100
+          05 WRK-DET-DELTA         PIC -.ZZZ.ZZZ.ZZ9.                   00001110
+          05 FILLER            PIC X(36) VALUE SPACES.                  00001120
+                                                                        00001130
+       01 WRK-LINHA-EXCECAO.                                            00001140
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001150
+          05 WRK-EXC-CHAVE         PIC X(05).                           00001160
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001170
+          05 WRK-EXC-NOME          PIC X(30).                           00001180
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001190
+          05 WRK-EXC-MSG           PIC X(57) VALUE                      00001200
+            '*** SALARIO INVALIDO - REGISTRO EXCLUIDO DO REAJUSTE ***'. 00001210
+          05 FILLER            PIC X(31) VALUE SPACES.                  00001220
+                                                                        00001230
+       01 WRK-LINHA-CABECALHO.                                          00001240
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001250
+          05 FILLER            PIC X(05) VALUE 'ID'.                    00001260
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001270
+          05 FILLER            PIC X(30) VALUE 'NOME'.                  00001280
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001290
+          05 FILLER            PIC X(04) VALUE 'STR'.                   00001300
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001310
+          05 FILLER            PIC X(13) VALUE 'SALARIO ANTES'.         00001320
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001330
+          05 FILLER            PIC X(13) VALUE 'SALARIO DEPOI'.         00001340
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001350
+          05 FILLER            PIC X(13) VALUE 'DIFERENCA'.             00001360
+          05 FILLER            PIC X(36) VALUE SPACES.                  00001370
+                                                                        00001380
+       01 WRK-LINHA-TOTAL.                                              00001390
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001400
+          05 FILLER            PIC X(20) VALUE 'TOTAL GERAL FOLHA  '.   00001410
+          05 FILLER            PIC X(07) VALUE SPACES.                  00001420
+          05 WRK-TOT-SAL-ANTES     PIC ZZZ.ZZZ.ZZZ.ZZ9.                 00001430
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001440
+          05 WRK-TOT-SAL-DEPOIS    PIC ZZZ.ZZZ.ZZZ.ZZ9.                 00001450
+          05 FILLER            PIC X(03) VALUE SPACES.                  00001460
+          05 WRK-TOT-DELTA         PIC -.ZZZ.ZZZ.ZZZ.ZZ9.               00001470
+          05 FILLER            PIC X(49) VALUE SPACES.                  00001480
+                                                                        00001490
+      *====================================================             00001500
+       PROCEDURE                                 DIVISION.              00001510
+      *====================================================             00001520
+      *****************************************************             00001530
+      *          R O T I N A   P R I N C I P A L          *             00001540
+      *****************************************************             00001550
+      *----------------------------------------------------             00001560
+       0000-PRINCIPAL                            SECTION.               00001570
+      *----------------------------------------------------             00001580
+            PERFORM 1000-INICIALIZAR.                                   00001590
+                                                                        00001600
+            PERFORM UNTIL FIM-FUNC                                      00001610
+               READ FUNC-FILE NEXT RECORD                               00001620
+                  AT END                                                00001630
+                     MOVE 'S' TO WRK-EOF-FUNC                           00001640
+                  NOT AT END                                            00001650
+                     IF WRK-FUNC-STATUS NOT EQUAL '00'                  00001660
+                        DISPLAY 'F16CIR3 - ERRO DE LEITURA EM FUNC '    00001670
+                           'FILE STATUS ' WRK-FUNC-STATUS               00001680
+                        MOVE 'S' TO WRK-EOF-FUNC                        00001690
+                        MOVE 16 TO RETURN-CODE                          00001700
+                     ELSE                                               00001710
+                        PERFORM 2000-REAJUSTAR                          00001720
+                     END-IF                                             00001730
+               END-READ                                                 00001740
+            END-PERFORM.                                                00001750
+                                                                        00001760
+            PERFORM 9000-FINALIZAR.                                     00001770
+                                                                        00001780
+            STOP RUN.                                                   00001790
+      *----------------------------------------------------             00001800
+       0000-99-FIM.                                EXIT.                00001810
+      *----------------------------------------------------             00001820
+      *****************************************************             00001830
+      *             I N I C I A L I Z A R                 *             00001840
+      *****************************************************             00001850
+      *----------------------------------------------------             00001860
+       1000-INICIALIZAR                           SECTION.              00001870
+      *----------------------------------------------------             00001880
+            OPEN INPUT PARM-FILE.                                       00001890
+            PERFORM UNTIL FIM-PARM                                      00001900
+               READ PARM-FILE                                           00001910
+                  AT END                                                00001920
+                     MOVE 'S' TO WRK-EOF-PARM                           00001930
+                  NOT AT END                                            00001940
+                     IF TAB-QTDE NOT LESS THAN 50                       00001942
+                        DISPLAY 'F16CIR3 - TABELA DE PERCENTUAIS '      00001944
+                           'CHEIA - MAX 50 SETORES NO PARM'             00001946
+                        MOVE 16 TO RETURN-CODE                          00001948
+                        STOP RUN                                        00001950
+                     END-IF                                             00001952
+                     ADD 1 TO TAB-QTDE                                  00001954
+                     MOVE PARM-SETOR      TO TAB-SETOR (TAB-QTDE)       00001960
+                     MOVE PARM-PERCENTUAL TO TAB-PERCENTUAL (TAB-QTDE)  00001970
+               END-READ                                                 00001980
+            END-PERFORM.                                                00001990
+            CLOSE PARM-FILE.                                            00002000
+                                                                        00002010
+            OPEN I-O FUNC-FILE.                                         00002020
+            IF WRK-FUNC-STATUS NOT EQUAL '00'                           00002030
+               DISPLAY 'F16CIR3 - ERRO AO ABRIR FUNC FILE STATUS '      00002040
+                  WRK-FUNC-STATUS                                       00002050
+               MOVE 16 TO RETURN-CODE                                   00002060
+               STOP RUN                                                 00002070
+            END-IF.                                                     00002080
+                                                                        00002090
+            OPEN OUTPUT RELATORIO.                                      00002100
+            MOVE SPACES TO REL-LINHA.                                   00002110
+            MOVE WRK-LINHA-CABECALHO TO REL-LINHA.                      00002120
+            WRITE REL-LINHA.                                            00002130
+      *----------------------------------------------------             00002140
+       1000-99-FIM.                                EXIT.                00002150
+      *----------------------------------------------------             00002160
+      *****************************************************             00002170
+      *             R E A J U S T A R                     *             00002180
+      *****************************************************             00002190
+      *----------------------------------------------------             00002200
+       2000-REAJUSTAR                              SECTION.             00002210
+      *----------------------------------------------------             00002220
+            IF WRK-SITUACAO EQUAL 'A'                                   00002230
+               PERFORM 2050-LOCALIZAR-PERCENTUAL                        00002240
+                                                                        00002250
+               IF WRK-ACHOU EQUAL 'S'                                   00002260
+                  IF WRK-SALARIO IS NUMERIC                             00002270
+                     MOVE WRK-SALARIO TO WRK-SALARIO-ANTIGO             00002280
+                                                                        00002290
+                     COMPUTE WRK-SALARIO-NOVO ROUNDED =                 00002300
+                             WRK-SALARIO-ANTIGO +                       00002310
+                             (WRK-SALARIO-ANTIGO * WRK-PERCENTUAL / 100)00002320
+                                                                        00002330
+                     MOVE WRK-SALARIO-NOVO TO WRK-SALARIO               00002340
+                                                                        00002350
+                     REWRITE WRK-DADOS                                  00002360
+                                                                        00002370
+                     IF WRK-FUNC-STATUS NOT EQUAL '00'                  00002380
+                        DISPLAY 'F16CIR3 - ERRO AO REGRAVAR FUNC '      00002390
+                           'CHAVE ' WRK-CHAVE ' FILE STATUS '           00002400
+                           WRK-FUNC-STATUS                              00002410
+                        MOVE 16 TO RETURN-CODE                          00002420
+                     ELSE                                               00002430
+                        COMPUTE WRK-DELTA = WRK-SALARIO-NOVO            00002440
+                                          - WRK-SALARIO-ANTIGO          00002450
+                                                                        00002460
+                        ADD WRK-SALARIO-ANTIGO TO WRK-TOTAL-ANTES       00002470
+                        ADD WRK-SALARIO-NOVO   TO WRK-TOTAL-DEPOIS      00002480
+                        ADD WRK-DELTA          TO WRK-TOTAL-DELTA       00002490
+                                                                        00002500
+                        PERFORM 2100-IMPRIMIR-DETALHE                   00002510
+                     END-IF                                             00002520
+                  ELSE                                                  00002530
+                     ADD 1 TO WRK-QTDE-EXCECAO                          00002540
+                     MOVE '*** SALARIO INVALIDO ***' TO WRK-EXC-MSG     00002542
+                     PERFORM 2150-IMPRIMIR-EXCECAO                      00002550
+                  END-IF                                                00002560
+               ELSE                                                     00002562
+                  ADD 1 TO WRK-QTDE-EXCECAO                             00002564
+                  MOVE '*** SETOR SEM PERCENTUAL CADASTRADO ***'        00002566
+                       TO WRK-EXC-MSG                                   00002568
+                  PERFORM 2150-IMPRIMIR-EXCECAO                         00002570
+               END-IF                                                   00002574
+            END-IF.                                                     00002580
+      *----------------------------------------------------             00002590
+       2000-99-FIM.                                EXIT.                00002600
+      *----------------------------------------------------             00002610
+      *****************************************************             00002620
+      *      L O C A L I Z A R   P E R C E N T U A L      *             00002630
+      *****************************************************             00002640
+      *----------------------------------------------------             00002650
+       2050-LOCALIZAR-PERCENTUAL                   SECTION.             00002660
+      *----------------------------------------------------             00002670
+            MOVE ZEROES TO WRK-PERCENTUAL.                              00002680
+            MOVE 'N'    TO WRK-ACHOU.                                   00002690
+                                                                        00002700
+            PERFORM VARYING TAB-IDX FROM 1 BY 1                         00002710
+                    UNTIL TAB-IDX > TAB-QTDE OR WRK-ACHOU EQUAL 'S'     00002720
+               IF TAB-SETOR (TAB-IDX) EQUAL WRK-SETOR                   00002730
+                  MOVE TAB-PERCENTUAL (TAB-IDX) TO WRK-PERCENTUAL       00002740
+                  MOVE 'S' TO WRK-ACHOU                                 00002750
+               END-IF                                                   00002760
+            END-PERFORM.                                                00002770
+                                                                        00002780
+            IF WRK-ACHOU EQUAL 'N'                                      00002790
+               PERFORM VARYING TAB-IDX FROM 1 BY 1                      00002800
+                       UNTIL TAB-IDX > TAB-QTDE OR WRK-ACHOU EQUAL 'S'  00002810
+                  IF TAB-SETOR (TAB-IDX) EQUAL SPACES                   00002820
+                     MOVE TAB-PERCENTUAL (TAB-IDX) TO WRK-PERCENTUAL    00002830
+                     MOVE 'S' TO WRK-ACHOU                              00002840
+                  END-IF                                                00002850
+               END-PERFORM                                              00002860
+            END-IF.                                                     00002870
+      *----------------------------------------------------             00002880
+       2050-99-FIM.                                EXIT.                00002890
+      *----------------------------------------------------             00002900
+      *****************************************************             00002910
+      *            I M P R I M I R   D E T A L H E        *             00002920
+      *****************************************************             00002930
+      *----------------------------------------------------             00002940
+       2100-IMPRIMIR-DETALHE                       SECTION.             00002950
+      *----------------------------------------------------             00002960
+            MOVE SPACES           TO WRK-LINHA-DETALHE.                 00002970
+            MOVE WRK-CHAVE        TO WRK-DET-CHAVE.                     00002980
+            MOVE WRK-NOME         TO WRK-DET-NOME.                      00002990
+            MOVE WRK-SETOR        TO WRK-DET-SETOR.                     00003000
+            MOVE WRK-SALARIO-ANTIGO TO WRK-DET-SAL-ANTES.               00003010
+            MOVE WRK-SALARIO-NOVO   TO WRK-DET-SAL-DEPOIS.              00003020
+            MOVE WRK-DELTA          TO WRK-DET-DELTA.                   00003030
+                                                                        00003040
+            MOVE WRK-LINHA-DETALHE TO REL-LINHA.                        00003050
+            WRITE REL-LINHA.                                            00003060
+      *----------------------------------------------------             00003070
+       2100-99-FIM.                                EXIT.                00003080
+      *----------------------------------------------------             00003090
+      *****************************************************             00003100
+      *      I M P R I M I R   E X C E C A O   S A L A R I O *          00003110
+      *****************************************************             00003120
+      *----------------------------------------------------             00003130
+       2150-IMPRIMIR-EXCECAO                       SECTION.             00003140
+      *----------------------------------------------------             00003150
+            MOVE WRK-CHAVE        TO WRK-EXC-CHAVE.                     00003160
+            MOVE WRK-NOME         TO WRK-EXC-NOME.                      00003170
+                                                                        00003180
+            MOVE WRK-LINHA-EXCECAO TO REL-LINHA.                        00003190
+            WRITE REL-LINHA.                                            00003200
+      *----------------------------------------------------             00003210
+       2150-99-FIM.                                EXIT.                00003220
+      *----------------------------------------------------             00003230
+      *****************************************************             00003240
+      *             F I N A L I Z A R                     *             00003250
+      *****************************************************             00003260
+      *----------------------------------------------------             00003270
+       9000-FINALIZAR                              SECTION.             00003280
+      *----------------------------------------------------             00003290
+            MOVE SPACES          TO WRK-LINHA-TOTAL.                    00003300
+            MOVE WRK-TOTAL-ANTES  TO WRK-TOT-SAL-ANTES.                 00003310
+            MOVE WRK-TOTAL-DEPOIS TO WRK-TOT-SAL-DEPOIS.                00003320
+            MOVE WRK-TOTAL-DELTA  TO WRK-TOT-DELTA.                     00003330
+                                                                        00003340
+            MOVE WRK-LINHA-TOTAL TO REL-LINHA.                          00003350
+            WRITE REL-LINHA.                                            00003360
+                                                                        00003370
+            CLOSE FUNC-FILE.                                            00003380
+            CLOSE RELATORIO.                                            00003390
+      *----------------------------------------------------             00003400
+       9000-99-FIM.                                EXIT.                00003410
+      *----------------------------------------------------             00003420
